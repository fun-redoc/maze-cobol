@@ -16,6 +16,12 @@
                           FILE STATUS IS PROG-STATUS.
            SELECT outfile ASSIGN TO outfile
                           FILE STATUS IS PROG-STATUS.
+           SELECT DIRFILE ASSIGN TO DIRFILE
+                          FILE STATUS IS PROG-STATUS.
+           SELECT RPTFILE ASSIGN TO RPTFILE
+                          FILE STATUS IS PROG-STATUS.
+           SELECT CHKFILE ASSIGN TO CHKFILE
+                          FILE STATUS IS PROG-STATUS.
       *
        DATA DIVISION.
       *
@@ -27,13 +33,88 @@
        FD outfile RECORD CONTAINS 80 CHARACTERS
                   RECORDING MODE IS F.
        01 fd-outfile-REC PIC X(80).
+
+       FD DIRFILE RECORD CONTAINS 80 CHARACTERS
+                  RECORDING MODE IS F.
+       01 fd-DIRFILE-REC PIC X(80).
+
+       FD RPTFILE RECORD CONTAINS 80 CHARACTERS
+                     RECORDING MODE IS F.
+       01 fd-RPTFILE-REC PIC X(80).
+
+       FD CHKFILE RECORD CONTAINS 80 CHARACTERS
+                     RECORDING MODE IS F.
+       01 fd-CHKFILE-REC PIC X(80).
       *
        WORKING-STORAGE SECTION.
        01 PROG-STATUS PIC 99 VALUE 0.
 
+      *> PROG-STATUS doubles as the FILE STATUS for every SELECT
+      *> clause above, so a later CLOSE/WRITE can quietly overwrite
+      *> an error code with its own '00'. WS-FINAL-RC is the one
+      *> place the job's actual ending code lives, set alongside
+      *> PROG-STATUS wherever an error is raised and left alone by
+      *> file I/O, so A000-Main always ends with the right RC.
+       01 WS-FINAL-RC PIC 99 VALUE 0.
+
        01 FILE-STATUS PIC XXX VALUE SPACES.
        88 FILE-STATUS-EOF VALUE 'EOF'.
 
+       01 WS-BLOCK-STATUS PIC X VALUE 'N'.
+       88 WS-BLOCK-DONE VALUE 'Y'.
+
+       01 WS-OUTFILE-SEPARATOR PIC X(80) VALUE ALL '='.
+
+       01 WS-RUN-STATUS PIC X VALUE 'N'.
+       88 WS-ABORT-RUN VALUE 'Y'.
+
+       01 WS-A-COUNT PIC 9(4) COMP.
+       01 WS-B-COUNT PIC 9(4) COMP.
+
+       01 WS-PARM-MODE PIC X(4) VALUE 'BFS '.
+       88 PARM-MODE-BFS VALUE 'BFS '.
+       88 PARM-MODE-DFS VALUE 'DFS '.
+       88 PARM-MODE-COST VALUE 'COST'.
+
+       01 WS-STEP-COST PIC 9(4) COMP.
+       01 WS-BEST-COST PIC 9(8) COMP.
+       01 WS-BEST-IDX  USAGE INDEX.
+       01 WS-SCAN-IDX  USAGE INDEX.
+       01 WS-SWAP-NODE USAGE INDEX.
+
+       01 WS-PARM-MAXNODES PIC 9(4) COMP VALUE 9999.
+
+      *> PARM CHKPTEVERY=n overrides how often (in dequeues) the
+      *> search snapshots itself to CHKFILE; 0 turns checkpointing
+      *> off entirely for a short run that doesn't need it
+       01 WS-CHKPT-EVERY PIC 9(4) COMP VALUE 500.
+       01 WS-CHKPT-DEQ-COUNT PIC 9(8) COMP VALUE 0.
+
+       01 WS-CHKPT-STATUS PIC X VALUE 'N'.
+       88 CHKPT-RESUMED VALUE 'Y'.
+
+       01 PARM-WORK.
+           05 PARM-PTR        PIC 9(4) COMP.
+           05 PARM-TOKEN      PIC X(32).
+           05 PARM-KEY        PIC X(16).
+           05 PARM-VALUE      PIC X(16).
+           05 PARM-DIGIT-IDX  PIC 9(2) COMP.
+           05 PARM-NUM-WORK   PIC 9(8) COMP.
+           05 PARM-ONE-CHAR   PIC X.
+           05 PARM-ONE-DIGIT REDEFINES PARM-ONE-CHAR PIC 9.
+
+       01 dir-route-rec.
+           05 dir-route-len pic 9(4) comp VALUE 0.
+           05 dir-route pic x(9999).
+
+       01 dir-out-rec.
+           05 dir-out-len-ed pic 9(05).
+           05 dir-out-str pic x(75) value spaces.
+
+       01 dir-src-idx pic 9(4) comp.
+       01 dir-dst-idx pic 9(4) comp.
+       01 dir-one-char pic x.
+
        01 infile-helper.
            10 infile-rec pic x(80).
            10 infile-row redefines infile-rec
@@ -48,6 +129,93 @@
             10 ent-time-discard pic x(5).
            05 delta-time pic 9(16).
 
+       01 maze-time-measure.
+           05 maze-start-time.
+            10 maze-start-time-num pic 9(16).
+            10 maze-start-time-discard pic x(5).
+           05 maze-end-time.
+            10 maze-end-time-num pic 9(16).
+            10 maze-end-time-discard pic x(5).
+           05 maze-delta-time pic 9(16).
+
+       01 report-rec.
+           05 rpt-maxrow          pic 9(05).
+           05 filler              pic x value space.
+           05 rpt-rowlen          pic 9(05).
+           05 filler              pic x value space.
+           05 rpt-start-row       pic 9(05).
+           05 filler              pic x value space.
+           05 rpt-start-col       pic 9(05).
+           05 filler              pic x value space.
+           05 rpt-dest-row        pic 9(05).
+           05 filler              pic x value space.
+           05 rpt-dest-col        pic 9(05).
+           05 filler              pic x value space.
+           05 rpt-nodes-explored  pic 9(08).
+           05 filler              pic x value space.
+           05 rpt-path-length     pic 9(08).
+           05 filler              pic x value space.
+           05 rpt-elapsed         pic 9(16).
+           05 filler              pic x value space.
+           05 rpt-status          pic x(01).
+           88 rpt-status-solved        value '0'.
+           88 rpt-status-no-solution   value '1'.
+           88 rpt-status-error         value '9'.
+           05 filler              pic x(08) value spaces.
+
+      *> one CHKFILE record per snapshot slice: a single 'H' header
+      *> naming the search it belongs to and the live frontier
+      *> pointers, followed by one 'N' record per nodes-tab entry and
+      *> one 'Q' record per queue-tab slot ever filled. All three
+      *> views share chk-rec-body so every record is the same 80-byte
+      *> shape, matching the fixed dataset layout used everywhere else
+       01 chkpt-rec.
+           05 chk-rec-type        pic x.
+           05 chk-rec-body.
+               10 filler              pic x value space.
+               10 chk-h-start-row     pic 9(05).
+               10 filler              pic x value space.
+               10 chk-h-start-col     pic 9(05).
+               10 filler              pic x value space.
+               10 chk-h-dest-row      pic 9(05).
+               10 filler              pic x value space.
+               10 chk-h-dest-col      pic 9(05).
+               10 filler              pic x value space.
+               10 chk-h-maxrow        pic 9(05).
+               10 filler              pic x value space.
+               10 chk-h-max-nidx      pic 9(05).
+               10 filler              pic x value space.
+               10 chk-h-left-idx      pic 9(05).
+               10 filler              pic x value space.
+               10 chk-h-right-idx     pic 9(05).
+               10 filler              pic x value space.
+               10 chk-h-last-removed  pic 9(05).
+               10 filler              pic x value space.
+               10 chk-h-destcount     pic 9(05).
+               10 filler              pic x value space.
+               10 chk-h-mode          pic x(04).
+               10 filler              pic x(14) value spaces.
+           05 chk-node-view redefines chk-rec-body.
+               10 filler              pic x value space.
+               10 chk-n-slot          pic 9(05).
+               10 filler              pic x value space.
+               10 chk-n-parent        pic 9(05).
+               10 filler              pic x value space.
+               10 chk-n-row           pic 9(05).
+               10 filler              pic x value space.
+               10 chk-n-col           pic 9(05).
+               10 filler              pic x value space.
+               10 chk-n-action        pic x(01).
+               10 filler              pic x value space.
+               10 chk-n-cost          pic 9(08).
+               10 filler              pic x(38) value spaces.
+           05 chk-queue-view redefines chk-rec-body.
+               10 filler              pic x value space.
+               10 chk-q-slot          pic 9(05).
+               10 filler              pic x value space.
+               10 chk-q-nodeidx       pic 9(05).
+               10 filler              pic x(67) value spaces.
+
        01 maze-def.
            05 start-pos.
             10 start-row usage index.
@@ -63,6 +231,16 @@
                                                    try-col
                                                    dest-col.
 
+      *> every 'B' cell found by A100-READ-MAZE is recorded here;
+      *> dest-row/dest-col (above, aliased onto rows/cols) are left
+      *> unset until C110-CHECK-GOAL-STATE matches one of these
+      *> entries, at which point they name the target actually reached
+       01 dest-list.
+           05 dest-count usage index.
+           05 dest-entry occurs 99 times indexed by dlidx.
+              10 dest-entry-row usage index.
+              10 dest-entry-col usage index.
+
        01 nodes.
            05 max-nidx usage index.
            05 nodes-tab occurs 9999 INDEXed by nidx
@@ -72,6 +250,7 @@
                  15 maze-row usage is index.
                  15 maze-col usage is index.
               10 action pic x.
+              10 node-cost pic 9(8) comp.
 
        01 actions-def.
            05 max-aidx usage index.
@@ -120,24 +299,45 @@
            display "-------------"
 
            move function CURRENT-DATE to start-time
+
+           perform a010-parse-parm
+
            *> do something important
            open input INFILE
            if PROG-STATUS = 0
               open output outfile
               if PROG-STATUS = 0
-                 perform a100-read-maze
-                 perform a200-maze-search
-                 if search-state-no-solution
-                    display "no solution found"
-                    move :err-no-solution-found: to PROG-STATUS
-                 end-if
-                 if search-state-solution-found
-                    display "solution exists"
-                    perform a300-out-result
+                 open output DIRFILE
+                 if PROG-STATUS = 0
+                    open output RPTFILE
+                    if PROG-STATUS = 0
+                       INITIALIZE FILE-STATUS
+                       perform until FILE-STATUS-EOF or WS-ABORT-RUN
+                          perform a050-process-one-maze
+                       end-perform
+                       close RPTFILE
+                    else
+                       display "MAZE0011E RPTFILE open failed, "
+                               "file status " PROG-STATUS
+                       move :err99: to WS-FINAL-RC
+                    end-if
+                    close DIRFILE
+                 else
+                    display "MAZE0011E DIRFILE open failed, "
+                            "file status " PROG-STATUS
+                    move :err99: to WS-FINAL-RC
                  end-if
                  close outfile
+              ELSE
+                 display "MAZE0011E outfile open failed, "
+                         "file status " PROG-STATUS
+                 move :err99: to WS-FINAL-RC
               END-IF
               close infile
+           ELSE
+              display "MAZE0011E INFILE open failed, "
+                      "file status " PROG-STATUS
+              move :err99: to WS-FINAL-RC
            END-IF
 
            *> don something important
@@ -145,8 +345,8 @@
            compute delta-time = end-time-num - start-time-num
            display "duration: " delta-time
 
-           DISPLAY '#PROGRAM maze ENDS WITH STATUS ' PROG-STATUS
-           MOVE PROG-STATUS TO RETURN-CODE
+           DISPLAY '#PROGRAM maze ENDS WITH STATUS ' WS-FINAL-RC
+           MOVE WS-FINAL-RC TO RETURN-CODE
 
            display "-----------"
            display "----END----"
@@ -154,58 +354,400 @@
 
            goback.
 
+       a010-parse-parm section.
+           *> PARM='MODE=DFS,MAXNODES=5000' lets operations tune a run
+           *> (search strategy, node-table cap) without a recompile
+           move 1 to PARM-PTR
+           perform until PARM-PTR > PARM-LENGTH
+              move spaces to PARM-TOKEN
+              unstring PARM-DATA delimited by ','
+                 into PARM-TOKEN
+                 with pointer PARM-PTR
+              end-unstring
+
+              move spaces to PARM-KEY PARM-VALUE
+              unstring PARM-TOKEN delimited by '='
+                 into PARM-KEY PARM-VALUE
+              end-unstring
+
+              evaluate PARM-KEY
+                 when 'MODE'
+                    evaluate true
+                       when PARM-VALUE(1:4) = 'COST'
+                          move 'COST' to WS-PARM-MODE
+                       when PARM-VALUE(1:3) = 'DFS'
+                          move 'DFS ' to WS-PARM-MODE
+                       when other
+                          move 'BFS ' to WS-PARM-MODE
+                    end-evaluate
+                 when 'MAXNODES'
+                    move 0 to PARM-NUM-WORK
+                    perform varying PARM-DIGIT-IDX from 1 by 1
+                     until PARM-DIGIT-IDX > 16
+                     or PARM-VALUE(PARM-DIGIT-IDX:1) = space
+                       move PARM-VALUE(PARM-DIGIT-IDX:1)
+                            to PARM-ONE-CHAR
+                       compute PARM-NUM-WORK =
+                               PARM-NUM-WORK * 10 + PARM-ONE-DIGIT
+                    end-perform
+                    if PARM-NUM-WORK > 0 and PARM-NUM-WORK < 9999
+                       move PARM-NUM-WORK to WS-PARM-MAXNODES
+                    end-if
+                 when 'CHKPTEVERY'
+                    move 0 to PARM-NUM-WORK
+                    perform varying PARM-DIGIT-IDX from 1 by 1
+                     until PARM-DIGIT-IDX > 16
+                     or PARM-VALUE(PARM-DIGIT-IDX:1) = space
+                       move PARM-VALUE(PARM-DIGIT-IDX:1)
+                            to PARM-ONE-CHAR
+                       compute PARM-NUM-WORK =
+                               PARM-NUM-WORK * 10 + PARM-ONE-DIGIT
+                    end-perform
+                    if PARM-NUM-WORK < 9999
+                       move PARM-NUM-WORK to WS-CHKPT-EVERY
+                    end-if
+                 when other
+                    continue
+              end-evaluate
+           end-perform
+
+           continue.
+
+       a050-process-one-maze section.
+           *> drives one maze block (A100/A200/A300) through to OUTFILE
+           *> INFILE may stack several blocks, blank record separated
+           move function CURRENT-DATE to maze-start-time
+
+           perform a100-read-maze
+           *> RIDX = 1 coming back out of A100 means no row was ever
+           *> stored - either this call's first read hit true EOF (the
+           *> driving loop's own end-of-batch signal, not a block at
+           *> all - stays silent) or it read a blank separator straight
+           *> away (an actual zero-row block sitting in INFILE - that
+           *> one still needs to run through A150/A320 like any other
+           *> malformed block, not disappear silently)
+           if ridx not = 1 or not FILE-STATUS-EOF
+              perform a150-validate-maze
+           end-if
+           if ridx not = 1 or not FILE-STATUS-EOF
+              if WS-ABORT-RUN
+                 *> malformed maze or a table filled up before A200
+                 *> ever ran - max-nidx still belongs to whichever
+                 *> earlier maze in the batch last searched, so zero
+                 *> it rather than report a stale node count against
+                 *> this one
+                 set max-nidx to 0
+              else
+                 perform a200-maze-search
+                 if search-state-no-solution and not WS-ABORT-RUN
+                    display "no solution found"
+                    move :err-no-solution-found: to WS-FINAL-RC
+                 end-if
+                 if search-state-solution-found
+                    display "solution exists"
+                    perform a300-out-result
+                    if not FILE-STATUS-EOF
+                       write fd-outfile-REC from WS-OUTFILE-SEPARATOR
+                    end-if
+                 end-if
+              end-if
+
+              move function CURRENT-DATE to maze-end-time
+              compute maze-delta-time =
+                      maze-end-time-num - maze-start-time-num
+              *> leave a RPTFILE record behind even when the
+              *> maze aborted, so the batch's RPTFILE always has
+              *> one record per INFILE block in order - the only
+              *> reliable way to reconstruct how far a batch got
+              perform a320-write-report
+           end-if
+           continue.
+
        a100-read-maze section.
 
-           INITIALIZE FILE-STATUS
+           move 'N' to WS-BLOCK-STATUS
            set ridx to 1
-           perform until FILE-STATUS-EOF
+           set dest-count to 0
+           perform until WS-BLOCK-DONE
               read infile into INFILE-REC
                at end set FILE-STATUS-EOF to true
+                 set WS-BLOCK-DONE to true
                  SET MAXROW TO RIDX
                not at END
-                 *> initialize row with walls
-                 PERFORM VARYING cidx
-                  FROM 1 BY 1
-                  UNTIL cidx > 80
-                  move 'x' to cols(ridx, cidx)
-                 end-perform
-
-                 move INFILE-REC to row(RIDX)
-                 *> check start
-                 set iidx to 1
-                 search infile-row
-                   when infile-row(iidx) = 'A'
-                        set start-row to ridx
-                        set start-col to iidx
-                  when infile-row(iidx) = 'B'
-                       set dest-row to ridx
-                       set dest-col to iidx
-                 end-search
-                 set RIDX up by 1
+                 if INFILE-REC = SPACES
+                    *> blank record separates stacked maze blocks
+                    set WS-BLOCK-DONE to true
+                    SET MAXROW TO RIDX
+                 else
+                    if RIDX > 99
+                       *> rows table (occurs 99) is full - stop
+                       *> cleanly with err99 instead of running off
+                       *> the end of the table on the next row
+      D                display "DEBUG> rows table overflow"
+                       display "MAZE0007E rows table full, max 99 rows"
+                       move :err99: to WS-FINAL-RC
+                       set WS-ABORT-RUN to true
+                       set WS-BLOCK-DONE to true
+                       SET MAXROW TO RIDX
+                    else
+                       *> initialize row with walls
+                       PERFORM VARYING cidx
+                        FROM 1 BY 1
+                        UNTIL cidx > 80
+                        move 'x' to cols(ridx, cidx)
+                       end-perform
+
+                       move INFILE-REC to row(RIDX)
+                       *> check start/dest; PERFORM (not SEARCH) so a
+                       *> row holding both 'A' and 'B' finds both of
+                       *> them instead of stopping at whichever is
+                       *> leftmost on the row
+                       PERFORM VARYING iidx FROM 1 BY 1
+                        UNTIL iidx > 80
+                          if infile-row(iidx) = 'A'
+                             set start-row to ridx
+                             set start-col to iidx
+                          end-if
+                          if infile-row(iidx) = 'B'
+                             if dest-count >= 99
+                                *> dest-list (occurs 99) is full -
+                                *> stop cleanly with err99 instead of
+                                *> running off the end of the table
+      D                         display "DEBUG> dest-list overflow"
+                                display "MAZE0010E too many 'B' "
+                                        "markers, max 99"
+                                move :err99: to WS-FINAL-RC
+                                set WS-ABORT-RUN to true
+                                set WS-BLOCK-DONE to true
+                                *> row(RIDX) is already stored (the
+                                *> move above this PERFORM), unlike
+                                *> the EOF/blank/rows-overflow exits
+                                *> above - MAXROW has to be RIDX + 1
+                                *> or a150's scan stops one row short
+                                *> and never reaches its own exit
+                                *> condition, walking cols() off the
+                                *> end of the table
+                                COMPUTE MAXROW = RIDX + 1
+                             else
+                                set dest-count up by 1
+                                set dest-entry-row(dest-count) to ridx
+                                set dest-entry-col(dest-count) to iidx
+                             end-if
+                          end-if
+                       end-perform
+                       set RIDX up by 1
+                    end-if
+                 end-if
               END-READ
            end-perform
 
            continue.
 
+       a150-validate-maze section.
+           *> reject malformed mazes before A200 spends a search on
+           *> garbage coordinates: exactly one 'A', exactly one 'B',
+           *> only recognised wall/path characters, sane row count
+           move 0 to WS-A-COUNT
+           move 0 to WS-B-COUNT
+
+           perform varying ridx from 1 by 1 until ridx = maxrow
+              perform varying cidx from 1 by 1 until cidx > 80
+                 evaluate cols(ridx, cidx)
+                    when 'A'
+                       add 1 to WS-A-COUNT
+                    when 'B'
+                       add 1 to WS-B-COUNT
+                    when 'x'
+                    when ' '
+                    when 'M'
+                    when 'S'
+                    when 'Z'
+                       continue
+                    when other
+      D                display "DEBUG> invalid character '"
+      D                         cols(ridx, cidx)
+      D                         "' at row " ridx " col " cidx
+                       move :err99: to WS-FINAL-RC
+                       set WS-ABORT-RUN to true
+                 end-evaluate
+              end-perform
+           end-perform
+
+           if WS-A-COUNT = 0
+              display "MAZE0002E no start marker 'A' found in maze"
+              move :err99: to WS-FINAL-RC
+              set WS-ABORT-RUN to true
+           end-if
+           if WS-A-COUNT > 1
+              display "MAZE0003E multiple 'A' markers found in maze"
+              move :err99: to WS-FINAL-RC
+              set WS-ABORT-RUN to true
+           end-if
+           if WS-B-COUNT = 0
+              display "MAZE0004E no destination marker 'B' in maze"
+              move :err99: to WS-FINAL-RC
+              set WS-ABORT-RUN to true
+           end-if
+           if maxrow < 2
+              display "MAZE0006E maze has no rows to search"
+              move :err99: to WS-FINAL-RC
+              set WS-ABORT-RUN to true
+           end-if
+
+           continue.
+
 
        a200-maze-search section.
 
            perform b100-initialize-frontier
-           perform c100-initialize-search
+           perform a210-resume-checkpoint
+           if not CHKPT-RESUMED
+              perform c100-initialize-search
+           end-if
            perform c200-search-alg
+           if not WS-ABORT-RUN
+              *> a node-table overflow (WS-ABORT-RUN) leaves the
+              *> search unfinished, not exhausted - keep whatever
+              *> A220-SAVE-CHECKPOINT last wrote so a resubmit with a
+              *> larger MAXNODES can resume instead of starting over
+              perform a230-clear-checkpoint
+           end-if
 
            CONTINUE.
 
+       a210-resume-checkpoint section.
+           *> a big search can be cancelled partway through; if
+           *> CHKFILE holds a snapshot for this exact maze (same
+           *> start/dest/maxrow) taken under the same PARM MODE,
+           *> reload nodes-tab/queue-tab and the frontier pointers
+           *> from it instead of starting C100 over from node 1.
+           *> MODE has to match too - queue-tab's ordering invariant
+           *> is FIFO under BFS, LIFO under DFS, cost-sorted under
+           *> COST, and resuming under a different mode than the one
+           *> that built the saved frontier would corrupt the search
+           *> without raising any error
+           set WS-CHKPT-STATUS to 'N'
+
+           open input CHKFILE
+           if PROG-STATUS = 0
+              read CHKFILE into chkpt-rec
+              if PROG-STATUS = 0 and chk-rec-type = 'H'
+                 if chk-h-start-row = start-row
+                 and chk-h-start-col = start-col
+                 and chk-h-dest-row  = dest-entry-row(1)
+                 and chk-h-dest-col  = dest-entry-col(1)
+                 and chk-h-destcount = dest-count
+                 and chk-h-maxrow    = maxrow
+                 and chk-h-mode      = WS-PARM-MODE
+                    set max-nidx     to chk-h-max-nidx
+                    set left-idx     to chk-h-left-idx
+                    set right-idx    to chk-h-right-idx
+                    set last-removed to chk-h-last-removed
+                    set search-state-searching to true
+
+                    perform until PROG-STATUS not = 0
+                       read CHKFILE into chkpt-rec
+                       if PROG-STATUS = 0
+                          evaluate chk-rec-type
+                             when 'N'
+                                set nidx to chk-n-slot
+                                set parent-node-idx(nidx)
+                                    to chk-n-parent
+                                set maze-row(nidx) to chk-n-row
+                                set maze-col(nidx) to chk-n-col
+                                move chk-n-action to action(nidx)
+                                move chk-n-cost to node-cost(nidx)
+                             when 'Q'
+                                set qidx to chk-q-slot
+                                set queue-node-idx(qidx)
+                                    to chk-q-nodeidx
+                          end-evaluate
+                       end-if
+                    end-perform
+
+                    set WS-CHKPT-STATUS to 'Y'
+                    display "MAZE0009I resumed search from checkpoint"
+                 end-if
+              end-if
+              close CHKFILE
+           end-if
+           move 0 to WS-CHKPT-DEQ-COUNT
+
+           continue.
+
+       a220-save-checkpoint section.
+           *> snapshot the live search so a cancelled job can pick up
+           *> where it left off instead of re-exploring from node 1
+           open output CHKFILE
+
+           set chk-h-start-row    to start-row
+           set chk-h-start-col    to start-col
+           set chk-h-dest-row     to dest-entry-row(1)
+           set chk-h-dest-col     to dest-entry-col(1)
+           set chk-h-destcount    to dest-count
+           set chk-h-maxrow       to maxrow
+           set chk-h-max-nidx     to max-nidx
+           set chk-h-left-idx     to left-idx
+           set chk-h-right-idx    to right-idx
+           set chk-h-last-removed to last-removed
+           move WS-PARM-MODE      to chk-h-mode
+           move 'H' to chk-rec-type
+           write fd-CHKFILE-REC from chkpt-rec
+
+           perform varying nidx from 1 by 1 until nidx > max-nidx
+              move 'N' to chk-rec-type
+              set chk-n-slot    to nidx
+              set chk-n-parent  to parent-node-idx(nidx)
+              set chk-n-row     to maze-row(nidx)
+              set chk-n-col     to maze-col(nidx)
+              move action(nidx) to chk-n-action
+              move node-cost(nidx) to chk-n-cost
+              write fd-CHKFILE-REC from chkpt-rec
+           end-perform
+
+           perform varying qidx from left-idx by 1
+                   until qidx = right-idx
+              move 'Q' to chk-rec-type
+              set chk-q-slot     to qidx
+              set chk-q-nodeidx  to queue-node-idx(qidx)
+              write fd-CHKFILE-REC from chkpt-rec
+           end-perform
+
+           close CHKFILE
+
+           continue.
+
+       a230-clear-checkpoint section.
+           *> the search finished (solved or exhausted) so the
+           *> checkpoint no longer applies to any future run
+           open output CHKFILE
+           close CHKFILE
+
+           continue.
+
        a300-out-result section.
 
+           *> the move that reached the destination is the last
+           *> direction of the route, walked back below together
+           *> with the maze painting
+           move 0 to dir-route-len
+           add 1 to dir-route-len
+           move action(cur-node-idx) to dir-route(dir-route-len:1)
+
            *> fill maze with the way
            set nidx to parent-node-idx(cur-node-idx) *> cur node points to B
                                                      *> B should stay in the out
-           PERFORM test after
+           *> test before - when the destination is one move from
+           *> the start, nidx is already the root node here, and the
+           *> root (the 'A' cell) must never be painted over or
+           *> counted into dir-route
+           PERFORM test before
                    until parent-node-idx(nidx) = nidx
                set ridx to maze-row(nidx)
                set cidx to maze-col(nidx)
                move '.' to cols(ridx, cidx)
+               add 1 to dir-route-len
+               move action(nidx) to dir-route(dir-route-len:1)
                set nidx to parent-node-idx(nidx)
            END-PERFORM
            *> uncommenting those lines leads to overwrite of A
@@ -214,6 +756,8 @@
       *    set cidx to maze-col(nidx)
       *    move '.' to cols(ridx, cidx)
 
+           perform a310-write-directions
+
            perform test before
                    varying ridx from 1 by 1
                    until ridx = maxrow
@@ -226,6 +770,72 @@
 
            continue.
 
+       a310-write-directions section.
+           *> dir-route was collected destination-to-start; emit it
+           *> to DIRFILE in start-to-destination order, 75 chars per
+           *> record, each record headed by the total path length
+           move 0 to dir-dst-idx
+           move spaces to dir-out-str
+
+           PERFORM VARYING dir-src-idx FROM dir-route-len BY -1
+            UNTIL dir-src-idx < 1
+              add 1 to dir-dst-idx
+              move dir-route(dir-src-idx:1) to dir-one-char
+              move dir-one-char to dir-out-str(dir-dst-idx:1)
+              if dir-dst-idx = 75
+                 move dir-route-len to dir-out-len-ed
+                 write fd-DIRFILE-REC from dir-out-rec
+                 move spaces to dir-out-str
+                 move 0 to dir-dst-idx
+              end-if
+           END-PERFORM
+
+           if dir-dst-idx > 0 or dir-route-len = 0
+              move dir-route-len to dir-out-len-ed
+              write fd-DIRFILE-REC from dir-out-rec
+           end-if
+
+           continue.
+
+       a320-write-report section.
+           *> one RPTFILE record per maze: dimensions, start/dest,
+           *> nodes explored and path length, elapsed time - so solver
+           *> performance can be trended across nightly runs instead
+           *> of grepping job logs
+           move maxrow to rpt-maxrow
+           move 80 to rpt-rowlen
+           move start-row to rpt-start-row
+           move start-col to rpt-start-col
+           move max-nidx to rpt-nodes-explored
+           move maze-delta-time to rpt-elapsed
+
+           *> WS-ABORT-RUN is checked ahead of search-state-rec
+           *> because an abort raised in A100/A150 (before A200 ever
+           *> ran) leaves search-state-rec holding whatever the
+           *> previous maze in the batch left behind
+           if WS-ABORT-RUN
+              set rpt-status-error to true
+              move 0 to rpt-dest-row
+              move 0 to rpt-dest-col
+              move 0 to rpt-path-length
+           else
+              if search-state-solution-found
+                 set rpt-status-solved to true
+                 move dest-row to rpt-dest-row
+                 move dest-col to rpt-dest-col
+                 move dir-route-len to rpt-path-length
+              else
+                 set rpt-status-no-solution to true
+                 move 0 to rpt-dest-row
+                 move 0 to rpt-dest-col
+                 move 0 to rpt-path-length
+              end-if
+           end-if
+
+           write fd-RPTFILE-REC from report-rec
+
+           continue.
+
        b100-initialize-frontier section.
 
            set qidx to 1
@@ -244,8 +854,45 @@
            continue.
 
        b300-remove-node-from-queue SECTIOn.
-           set last-removed to left-idx
-           set left-idx up by 1
+           *> BFS pops the oldest entry (FIFO); DFS (PARM MODE=DFS)
+           *> pops the newest entry instead (LIFO); COST (PARM
+           *> MODE=COST) picks the cheapest entry in the frontier,
+           *> all over the same queue-tab so the rest of the search
+           *> code is unchanged
+           evaluate true
+              when PARM-MODE-DFS
+                 set right-idx down by 1
+                 set last-removed to right-idx
+              when PARM-MODE-COST
+                 perform b310-pick-cheapest-node
+                 set last-removed to left-idx
+                 set left-idx up by 1
+              when other
+                 set last-removed to left-idx
+                 set left-idx up by 1
+           end-evaluate
+           continue.
+
+       b310-pick-cheapest-node section.
+           *> scan the current frontier (left-idx thru right-idx-1)
+           *> and swap the cheapest node's slot to the front, so the
+           *> ordinary FIFO dequeue that follows picks it up
+           set WS-BEST-IDX to left-idx
+           set WS-BEST-COST to node-cost(queue-node-idx(left-idx))
+
+           PERFORM VARYING WS-SCAN-IDX FROM left-idx BY 1
+            UNTIL WS-SCAN-IDX = right-idx
+              if node-cost(queue-node-idx(WS-SCAN-IDX)) < WS-BEST-COST
+                 set WS-BEST-IDX to WS-SCAN-IDX
+                 set WS-BEST-COST
+                     to node-cost(queue-node-idx(WS-SCAN-IDX))
+              end-if
+           end-perform
+
+           set WS-SWAP-NODE to queue-node-idx(left-idx)
+           set queue-node-idx(left-idx) to queue-node-idx(WS-BEST-IDX)
+           set queue-node-idx(WS-BEST-IDX) to WS-SWAP-NODE
+
            continue.
 
        c100-initialize-search section.
@@ -258,6 +905,7 @@
            set maze-col(nidx) to start-col
            set queue-node-idx(right-idx) to nidx
            set parent-node-idx(nidx) to nidx *> parent = self means initial node
+           move 0 to node-cost(nidx)
            set right-idx up by 1
 
            CONTINUE .
@@ -266,17 +914,21 @@
            set ridx to maze-row(cur-node-idx)
            set cidx to maze-col(cur-node-idx)
 
-           display "DEBUG> Cur  Field: '"
-                   cols(ridx, cidx)
-                   "' Dest Field: '"
-                   cols(dest-row, dest-col)
-                   "'"
+           display "DEBUG> Cur  Field: '" cols(ridx, cidx) "'"
 
-           IF maze-row(cur-node-idx) = dest-row
-              and maze-col(cur-node-idx) = dest-col
-           then
-             set search-state-solution-found to true
-           END-IF
+           *> several 'B' cells may be reachable; stop at whichever
+           *> one the search reaches first and record it as the
+           *> target actually reached for A300/A320/DIRFILE to report
+           PERFORM VARYING dlidx FROM 1 BY 1
+            UNTIL dlidx > dest-count
+            OR search-state-solution-found
+              if maze-row(cur-node-idx) = dest-entry-row(dlidx)
+              and maze-col(cur-node-idx) = dest-entry-col(dlidx)
+                 set dest-row to dest-entry-row(dlidx)
+                 set dest-col to dest-entry-col(dlidx)
+                 set search-state-solution-found to true
+              end-if
+           end-perform
 
            continue.
 
@@ -287,6 +939,7 @@
            PERFORM c121-try-direction VARYING aidx
             FROM 1 BY 1
             UNTIL aidx > max-aidx
+            OR WS-ABORT-RUN
 
            CONTINUE.
 
@@ -322,16 +975,40 @@
               end-perform
               if nidx > max-nidx
               then *> node not yet examined
-                 *> so enqueue
-      D          display "DEBUG> enqueue " try-action
-                                           cols(try-row, try-col)
-                 set max-nidx to nidx
-                 set maze-row(nidx) to try-row
-                 set maze-col(nidx) to try-col
-                 move try-action to action(nidx)
-                 set parent-node-idx(nidx) to cur-node-idx
-                 set queue-node-idx(right-idx) to nidx
-                 set right-idx up by 1
+                 if nidx > WS-PARM-MAXNODES
+                 then
+                    *> nodes-tab/queue-tab (occurs 9999, or the
+                    *> smaller PARM MAXNODES cap) is full - stop
+                    *> cleanly with err99 instead of an index abend
+      D             display "DEBUG> node table overflow"
+                    display "MAZE0008E node table full, max nodes"
+                    move :err99: to WS-FINAL-RC
+                    set WS-ABORT-RUN to true
+                    set search-state-no-solution to true
+                 else
+                    *> so enqueue
+      D             display "DEBUG> enqueue " try-action
+                                              cols(try-row, try-col)
+                    set max-nidx to nidx
+                    set maze-row(nidx) to try-row
+                    set maze-col(nidx) to try-col
+                    move try-action to action(nidx)
+                    set parent-node-idx(nidx) to cur-node-idx
+                    evaluate cols(try-row, try-col)
+                       when 'M'
+                          move 5 to WS-STEP-COST
+                       when 'S'
+                          move 2 to WS-STEP-COST
+                       when 'Z'
+                          move 9 to WS-STEP-COST
+                       when other
+                          move 1 to WS-STEP-COST
+                    end-evaluate
+                    compute node-cost(nidx) =
+                            node-cost(cur-node-idx) + WS-STEP-COST
+                    set queue-node-idx(right-idx) to nidx
+                    set right-idx up by 1
+                 end-if
               end-if
            end-if
 
@@ -346,11 +1023,19 @@
               set search-state-no-solution to true
             else
               perform b300-remove-node-from-queue
-              set cur-node-idx to last-removed
+              set cur-node-idx to queue-node-idx(last-removed)
               perform c110-check-goal-state
               if NOT search-state-solution-found
                 PERFORM C120-find-and-enq-next-moves
               END-IF
+
+              if WS-CHKPT-EVERY > 0
+                 add 1 to WS-CHKPT-DEQ-COUNT
+                 if WS-CHKPT-DEQ-COUNT >= WS-CHKPT-EVERY
+                    perform a220-save-checkpoint
+                    move 0 to WS-CHKPT-DEQ-COUNT
+                 end-if
+              end-if
             end-if
            end-perform
            CONTINUE .
